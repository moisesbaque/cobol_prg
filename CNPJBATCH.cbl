@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJBATCH.
+       AUTHOR.     Moises.
+      *********    AGO/26.
+      *********    Driver de lote para validar/recertificar os
+      *********    digitos verificadores de um arquivo de CNPJs,
+      *********    reaproveitando o calculo de CalculoCNPJ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA ASSIGN TO "CNPJLOTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT ARQ-RELATORIO ASSIGN TO "CNPJBATCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CNPJBATCH.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ENTRADA.
+       01  REG-ENTRADA.
+           02 REG-CNPJ-BASE-12N  PIC X(12).
+           02 REG-CNPJ-DV-1      PIC 9.
+           02 REG-CNPJ-DV-2      PIC 9.
+
+       FD  ARQ-RELATORIO.
+       01  LINHA-RELATORIO           PIC X(80).
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           02 CKP-ULTIMA-CHAVE       PIC X(12).
+           02 CKP-QTDE-PROCESSADOS   PIC 9(09).
+           02 CKP-QTDE-VALIDOS       PIC 9(09).
+           02 CKP-QTDE-ERROS         PIC 9(09).
+           02 CKP-QTDE-REJEITADOS    PIC 9(09).
+           02 CKP-NUM-PAGINA         PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-ENTRADA         PIC X(02) VALUE '00'.
+       01  WS-FS-RELATORIO       PIC X(02) VALUE '00'.
+       01  WS-FS-CHECKPOINT      PIC X(02) VALUE '00'.
+
+       01  WS-FIM-ARQUIVO        PIC 9 VALUE 0.
+           88 FIM-ARQUIVO             VALUE 1.
+
+       01  WS-DV1-CALC           PIC 9.
+       01  WS-DV2-CALC           PIC 9.
+       01  WS-RET-CALC           PIC 9.
+
+       01  WS-QTDE-PROCESSADOS   PIC 9(09) VALUE 0.
+       01  WS-QTDE-VALIDOS       PIC 9(09) VALUE 0.
+       01  WS-QTDE-ERROS         PIC 9(09) VALUE 0.
+       01  WS-QTDE-REJEITADOS    PIC 9(09) VALUE 0.
+
+      *    Ponto de retomada apos um abend: intervalo de gravacao do
+      *    checkpoint e quantidade de registros a pular na reabertura.
+       01  WS-INTERVALO-CKPT     PIC 9(05) VALUE 1000.
+       01  WS-QTDE-PULAR         PIC 9(09) VALUE 0.
+       01  WS-CONTADOR-PULA      PIC 9(09) VALUE 0.
+
+       01  WS-LINHAS-PAGINA      PIC 9(03) VALUE 0.
+       01  WS-MAX-LINHAS-PAGINA  PIC 9(03) VALUE 50.
+       01  WS-NUM-PAGINA         PIC 9(04) VALUE 0.
+
+       01  CAB-RELATORIO-1.
+           02 FILLER             PIC X(38)
+                      VALUE 'RELATORIO DE LOTE DE CNPJ - CNPJBATCH'.
+           02 FILLER             PIC X(09) VALUE 'PAGINA: '.
+           02 CAB-PAGINA         PIC ZZZ9.
+       01  CAB-RELATORIO-2       PIC X(80) VALUE
+               'BASE (12)       DV1 DV2 SITUACAO'.
+
+       01  LINHA-DETALHE.
+           02 LD-BASE            PIC X(12).
+           02 FILLER             PIC X(04) VALUE SPACES.
+           02 LD-DV1              PIC X(01).
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 LD-DV2              PIC X(01).
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 LD-SITUACAO        PIC X(10).
+
+       01  LINHA-RODAPE-1        PIC X(80) VALUE SPACES.
+       01  LINHA-RODAPE-2        PIC X(80) VALUE SPACES.
+       01  LINHA-RODAPE-3        PIC X(80) VALUE SPACES.
+       01  LINHA-RODAPE-4        PIC X(80) VALUE SPACES.
+       01  WS-CONTADOR-EDICAO    PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RECUPERAR-CHECKPOINT THRU FIM-RECUPERAR-CHECKPOINT
+           PERFORM ABRIR-ARQUIVOS THRU FIM-ABRIR-ARQUIVOS
+           PERFORM PULAR-REGISTROS-PROCESSADOS THRU
+                   FIM-PULAR-REGISTROS-PROCESSADOS
+           PERFORM IMPRIMIR-CABECALHO THRU FIM-IMPRIMIR-CABECALHO
+
+           PERFORM PROCESSAR-REGISTRO THRU FIM-PROCESSAR-REGISTRO
+               UNTIL FIM-ARQUIVO
+
+           PERFORM IMPRIMIR-RODAPE THRU FIM-IMPRIMIR-RODAPE
+           PERFORM ZERAR-CHECKPOINT THRU FIM-ZERAR-CHECKPOINT
+           PERFORM FECHAR-ARQUIVOS THRU FIM-FECHAR-ARQUIVOS
+
+           STOP RUN.
+
+      *    Status '35' (arquivo inexistente) e o unico que significa
+      *    "primeira execucao, comece do zero" - qualquer outro status
+      *    e uma falha de E/S real e nao pode ser tratado como tal, sob
+      *    pena de reprocessar o arquivo inteiro sem o operador saber.
+       RECUPERAR-CHECKPOINT.
+           MOVE 0 TO WS-QTDE-PULAR
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT
+               IF WS-FS-CHECKPOINT = '00'
+                   MOVE CKP-QTDE-PROCESSADOS TO WS-QTDE-PULAR
+                   MOVE CKP-QTDE-VALIDOS     TO WS-QTDE-VALIDOS
+                   MOVE CKP-QTDE-ERROS       TO WS-QTDE-ERROS
+                   MOVE CKP-QTDE-REJEITADOS  TO WS-QTDE-REJEITADOS
+                   MOVE CKP-NUM-PAGINA       TO WS-NUM-PAGINA
+                   DISPLAY 'Retomando apos ' WS-QTDE-PULAR
+                           ' registros ja processados (ultima chave '
+                           CKP-ULTIMA-CHAVE ')'
+               ELSE
+                   IF WS-FS-CHECKPOINT NOT = '10'
+                       DISPLAY 'ERRO AO LER CNPJBATCH.CKP - STATUS '
+                               WS-FS-CHECKPOINT
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+           ELSE
+               IF WS-FS-CHECKPOINT NOT = '35'
+                   DISPLAY 'ERRO AO ABRIR CNPJBATCH.CKP - STATUS '
+                           WS-FS-CHECKPOINT
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       FIM-RECUPERAR-CHECKPOINT.
+           EXIT.
+
+      *    No restart, o relatorio anterior ja contem as linhas de
+      *    detalhe dos registros pulados: abrimos em EXTEND para que
+      *    o rodape continue reconciliando com as linhas impressas.
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-ENTRADA
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CNPJLOTE.TXT - STATUS '
+                       WS-FS-ENTRADA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-QTDE-PULAR > 0
+               OPEN EXTEND ARQ-RELATORIO
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+           END-IF
+           IF WS-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CNPJBATCH.RPT - STATUS '
+                       WS-FS-RELATORIO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       FIM-ABRIR-ARQUIVOS.
+           EXIT.
+
+      *    Reposiciona a leitura sequencial no ponto do checkpoint,
+      *    para que o restart nao reprocesse o arquivo inteiro.
+       PULAR-REGISTROS-PROCESSADOS.
+           MOVE 0 TO WS-CONTADOR-PULA
+           PERFORM UNTIL WS-CONTADOR-PULA >= WS-QTDE-PULAR
+               READ ARQ-ENTRADA
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+                       MOVE WS-QTDE-PULAR TO WS-CONTADOR-PULA
+               END-READ
+               ADD 1 TO WS-CONTADOR-PULA
+           END-PERFORM
+           MOVE WS-QTDE-PULAR TO WS-QTDE-PROCESSADOS.
+       FIM-PULAR-REGISTROS-PROCESSADOS.
+           EXIT.
+
+       PROCESSAR-REGISTRO.
+           READ ARQ-ENTRADA
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-QTDE-PROCESSADOS
+                   CALL 'CNPJ-CALC-DV' USING REG-CNPJ-BASE-12N
+                                             WS-DV1-CALC
+                                             WS-DV2-CALC
+                                             WS-RET-CALC
+                   PERFORM CLASSIFICAR-REGISTRO THRU
+                           FIM-CLASSIFICAR-REGISTRO
+                   PERFORM IMPRIMIR-DETALHE THRU FIM-IMPRIMIR-DETALHE
+                   IF FUNCTION MOD(WS-QTDE-PROCESSADOS,
+                                   WS-INTERVALO-CKPT) = 0
+                       PERFORM GRAVAR-CHECKPOINT THRU
+                               FIM-GRAVAR-CHECKPOINT
+                   END-IF
+           END-READ.
+       FIM-PROCESSAR-REGISTRO.
+           EXIT.
+
+       CLASSIFICAR-REGISTRO.
+           IF WS-RET-CALC = 1
+               MOVE 'REJEITADO' TO LD-SITUACAO
+               ADD 1 TO WS-QTDE-REJEITADOS
+           ELSE
+               IF WS-DV1-CALC = REG-CNPJ-DV-1 AND
+                  WS-DV2-CALC = REG-CNPJ-DV-2
+                   MOVE 'OK' TO LD-SITUACAO
+                   ADD 1 TO WS-QTDE-VALIDOS
+               ELSE
+                   MOVE 'ERRO' TO LD-SITUACAO
+                   ADD 1 TO WS-QTDE-ERROS
+               END-IF
+           END-IF.
+       FIM-CLASSIFICAR-REGISTRO.
+           EXIT.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA TO CAB-PAGINA
+           MOVE 0 TO WS-LINHAS-PAGINA
+           WRITE LINHA-RELATORIO FROM CAB-RELATORIO-1
+           WRITE LINHA-RELATORIO FROM CAB-RELATORIO-2.
+       FIM-IMPRIMIR-CABECALHO.
+           EXIT.
+
+      *    Registro rejeitado nao teve digito verificador calculado
+      *    (base invalida apos a limpeza); a coluna de DV fica em
+      *    branco em vez de exibir um digito que nao foi apurado.
+       IMPRIMIR-DETALHE.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO THRU FIM-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE REG-CNPJ-BASE-12N TO LD-BASE
+           IF WS-RET-CALC = 1
+               MOVE SPACE TO LD-DV1 LD-DV2
+           ELSE
+               MOVE WS-DV1-CALC TO LD-DV1
+               MOVE WS-DV2-CALC TO LD-DV2
+           END-IF
+           WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-PAGINA.
+       FIM-IMPRIMIR-DETALHE.
+           EXIT.
+
+       IMPRIMIR-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-QTDE-PROCESSADOS TO WS-CONTADOR-EDICAO
+           STRING 'TOTAL PROCESSADOS: ' WS-CONTADOR-EDICAO
+                   DELIMITED BY SIZE INTO LINHA-RODAPE-1
+           MOVE WS-QTDE-VALIDOS TO WS-CONTADOR-EDICAO
+           STRING 'TOTAL VALIDOS:     ' WS-CONTADOR-EDICAO
+                   DELIMITED BY SIZE INTO LINHA-RODAPE-2
+           MOVE WS-QTDE-ERROS TO WS-CONTADOR-EDICAO
+           STRING 'TOTAL COM ERRO:    ' WS-CONTADOR-EDICAO
+                   DELIMITED BY SIZE INTO LINHA-RODAPE-3
+           MOVE WS-QTDE-REJEITADOS TO WS-CONTADOR-EDICAO
+           STRING 'TOTAL REJEITADOS:  ' WS-CONTADOR-EDICAO
+                   DELIMITED BY SIZE INTO LINHA-RODAPE-4
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE-1
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE-2
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE-3
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE-4.
+       FIM-IMPRIMIR-RODAPE.
+           EXIT.
+
+      *    Uma falha aqui nao pode passar em silencio: se o checkpoint
+      *    nao for gravado, um restart apos abend reprocessaria o
+      *    arquivo inteiro desde o comeco sem o operador saber.
+       GRAVAR-CHECKPOINT.
+           MOVE REG-CNPJ-BASE-12N   TO CKP-ULTIMA-CHAVE
+           MOVE WS-QTDE-PROCESSADOS TO CKP-QTDE-PROCESSADOS
+           MOVE WS-QTDE-VALIDOS     TO CKP-QTDE-VALIDOS
+           MOVE WS-QTDE-ERROS       TO CKP-QTDE-ERROS
+           MOVE WS-QTDE-REJEITADOS  TO CKP-QTDE-REJEITADOS
+           MOVE WS-NUM-PAGINA       TO CKP-NUM-PAGINA
+           OPEN OUTPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CNPJBATCH.CKP - STATUS '
+                       WS-FS-CHECKPOINT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE REG-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR CNPJBATCH.CKP - STATUS '
+                       WS-FS-CHECKPOINT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE ARQ-CHECKPOINT.
+       FIM-GRAVAR-CHECKPOINT.
+           EXIT.
+
+      *    Job concluido com sucesso: zera o checkpoint para que um
+      *    proximo disparo comece do inicio do arquivo.
+       ZERAR-CHECKPOINT.
+           MOVE SPACES TO CKP-ULTIMA-CHAVE
+           MOVE 0 TO CKP-QTDE-PROCESSADOS
+           MOVE 0 TO CKP-QTDE-VALIDOS
+           MOVE 0 TO CKP-QTDE-ERROS
+           MOVE 0 TO CKP-QTDE-REJEITADOS
+           MOVE 0 TO CKP-NUM-PAGINA
+           OPEN OUTPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CNPJBATCH.CKP - STATUS '
+                       WS-FS-CHECKPOINT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE REG-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR CNPJBATCH.CKP - STATUS '
+                       WS-FS-CHECKPOINT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE ARQ-CHECKPOINT.
+       FIM-ZERAR-CHECKPOINT.
+           EXIT.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQ-ENTRADA
+           CLOSE ARQ-RELATORIO.
+       FIM-FECHAR-ARQUIVOS.
+           EXIT.
