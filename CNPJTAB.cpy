@@ -0,0 +1,44 @@
+      *----------------------------------------------------------------*
+      *    Tabela de conversao letra-ASCII e pesos de ponderacao do    *
+      *    CNPJ alfanumerico, compartilhada por todos os programas     *
+      *    que calculam digito verificador de CNPJ.                    *
+      *----------------------------------------------------------------*
+       01  TAB-ASCII.
+           02 TAB-ALFA-ASCII.
+              10 FILLER   PIC X(03) VALUE "A65".
+              10 FILLER   PIC X(03) VALUE "B66".
+              10 FILLER   PIC X(03) VALUE "C67".
+              10 FILLER   PIC X(03) VALUE "D68".
+              10 FILLER   PIC X(03) VALUE "E69".
+              10 FILLER   PIC X(03) VALUE "F70".
+              10 FILLER   PIC X(03) VALUE "G71".
+              10 FILLER   PIC X(03) VALUE "H72".
+              10 FILLER   PIC X(03) VALUE "I73".
+              10 FILLER   PIC X(03) VALUE "J74".
+              10 FILLER   PIC X(03) VALUE "K75".
+              10 FILLER   PIC X(03) VALUE "L76".
+              10 FILLER   PIC X(03) VALUE "M77".
+              10 FILLER   PIC X(03) VALUE "N78".
+              10 FILLER   PIC X(03) VALUE "O79".
+              10 FILLER   PIC X(03) VALUE "P80".
+              10 FILLER   PIC X(03) VALUE "Q81".
+              10 FILLER   PIC X(03) VALUE "R82".
+              10 FILLER   PIC X(03) VALUE "S83".
+              10 FILLER   PIC X(03) VALUE "T84".
+              10 FILLER   PIC X(03) VALUE "U85".
+              10 FILLER   PIC X(03) VALUE "V86".
+              10 FILLER   PIC X(03) VALUE "W87".
+              10 FILLER   PIC X(03) VALUE "X88".
+              10 FILLER   PIC X(03) VALUE "Y89".
+              10 FILLER   PIC X(03) VALUE "Z90".
+           02 TAB-ALFAR-ASCII-R REDEFINES TAB-ALFA-ASCII
+                                OCCURS 26 TIMES INDEXED BY IDZ.
+              10 LETRA    PIC X(01).
+              10 VRASCII  PIC 9(02).
+
+       01  PESOS-1            PIC 9(12) VALUE '543298765432'.
+       01  PESOS-1R REDEFINES PESOS-1 OCCURS 12 TIMES
+                                PIC 9.
+       01  PESOS-2            PIC 9(13) VALUE '6543298765432'.
+       01  PESOS-2R REDEFINES PESOS-2 OCCURS 13 TIMES
+                                PIC 9.
