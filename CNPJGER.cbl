@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJGER.
+       AUTHOR.     Moises.
+      *********    AGO/26.
+      *********    Gera os CNPJs de uma familia de filiais que
+      *********    compartilham a mesma raiz, calculando o DV de
+      *********    cada ordem atraves do CNPJ-CALC-DV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SAIDA ASSIGN TO "CNPJGER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SAIDA.
+       01  REG-SAIDA                PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-SAIDA           PIC X(02) VALUE '00'.
+
+       01  WS-RAIZ-CNPJ          PIC 9(08) VALUE 0.
+       01  WS-ORDEM-INICIAL      PIC 9(04) VALUE 0.
+       01  WS-ORDEM-FINAL        PIC 9(04) VALUE 0.
+      *    Um digito mais largo que a ordem (4 digitos) de proposito:
+      *    evita que o incremento estoure de volta para 0000 quando a
+      *    faixa pedida chega ate a ultima ordem valida (9999) e o
+      *    PERFORM VARYING nunca satisfaria a condicao de parada.
+       01  WS-ORDEM-ATUAL        PIC 9(05) VALUE 0.
+
+       01  WS-BASE-GERADA.
+           02 WS-BASE-RAIZ       PIC 9(08).
+           02 WS-BASE-ORDEM      PIC 9(04).
+
+       01  WS-DV1-CALC           PIC 9.
+       01  WS-DV2-CALC           PIC 9.
+       01  WS-RET-CALC           PIC 9.
+
+       01  WS-QTDE-GERADOS       PIC 9(09) VALUE 0.
+       01  WS-QTDE-REJEITADOS    PIC 9(09) VALUE 0.
+
+      *    Data/hora em que cada CNPJ foi gerado, para comprovar
+      *    junto a auditoria quando o numero foi emitido por este lote.
+       01  WS-DATA-HORA-ATUAL    PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY 'Raiz do CNPJ (8 dígitos): '.
+           ACCEPT WS-RAIZ-CNPJ.
+           DISPLAY 'Ordem/filial inicial (4 dígitos): '.
+           ACCEPT WS-ORDEM-INICIAL.
+           DISPLAY 'Ordem/filial final (4 dígitos): '.
+           ACCEPT WS-ORDEM-FINAL.
+
+           OPEN OUTPUT ARQ-SAIDA
+           IF WS-FS-SAIDA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CNPJGER.TXT - STATUS '
+                       WS-FS-SAIDA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-ORDEM-ATUAL FROM WS-ORDEM-INICIAL BY 1
+                   UNTIL WS-ORDEM-ATUAL > WS-ORDEM-FINAL
+               PERFORM GERAR-CNPJ-DA-ORDEM THRU FIM-GERAR-CNPJ-DA-ORDEM
+           END-PERFORM
+
+           CLOSE ARQ-SAIDA
+
+           DISPLAY 'CNPJs gerados: ' WS-QTDE-GERADOS
+           DISPLAY 'CNPJs rejeitados: ' WS-QTDE-REJEITADOS.
+
+           STOP RUN.
+
+       GERAR-CNPJ-DA-ORDEM.
+           MOVE WS-RAIZ-CNPJ TO WS-BASE-RAIZ
+           MOVE WS-ORDEM-ATUAL TO WS-BASE-ORDEM
+
+           CALL 'CNPJ-CALC-DV' USING WS-BASE-GERADA
+                                     WS-DV1-CALC
+                                     WS-DV2-CALC
+                                     WS-RET-CALC
+
+           IF WS-RET-CALC = 1
+               ADD 1 TO WS-QTDE-REJEITADOS
+               DISPLAY 'Ordem ' WS-ORDEM-ATUAL
+                       ' rejeitada ao calcular o digito verificador'
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+               MOVE SPACES TO REG-SAIDA
+               STRING WS-BASE-GERADA WS-DV1-CALC WS-DV2-CALC ' '
+                      WS-DATA-HORA-ATUAL(1:8) '-'
+                      WS-DATA-HORA-ATUAL(9:6)
+                      DELIMITED BY SIZE INTO REG-SAIDA
+               WRITE REG-SAIDA
+               ADD 1 TO WS-QTDE-GERADOS
+           END-IF.
+       FIM-GERAR-CNPJ-DA-ORDEM.
+           EXIT.
