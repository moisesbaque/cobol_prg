@@ -1,30 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculoCNPJ.
-       AUTHOR.     Moises. 
-       ********    ABR/25.
-       ********    Este programa Calcula o DV dos CNPJs com Letras.
-       ********    Tentei ate usar a LLMs, sem sucesso, entao eu fiz
-       ********    este programa(que pode ser modelo de modulo) 
-       ********    meio na brincadeira.
+       AUTHOR.     Moises.
+      *********    ABR/25.
+      *********    Este programa Calcula o DV dos CNPJs com Letras.
+      *********    Tentei ate usar a LLMs, sem sucesso, entao eu fiz
+      *********    este programa(que pode ser modelo de modulo)
+      *********    meio na brincadeira.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO "CNPJAUDI.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  CNPJ-BASE-13A.
            02 CNPJ-BASE-12N  	PIC X(12).
            02 CNPJ-BASE-12NR REDEFINES CNPJ-BASE-12N OCCURS 12 TIMES
               			    PIC X(01).
            02 DIGITO-13    	PIC 9(01).
-       01  CNPJ-BASE-13AR REDEFINES CNPJ-BASE-13A OCCURS 13 TIMES 
+       01  CNPJ-BASE-13AR REDEFINES CNPJ-BASE-13A OCCURS 13 TIMES
            			        PIC X.
        01  CNPJ-1           PIC 9(01) VALUE 0.
-       01  CNPJ-BASE        PIC X(12).
+       01  CNPJ-BASE        PIC X(20).
        01  DIGITO-VERIFICADOR-1 PIC 9.
        01  DIGITO-VERIFICADOR-2 PIC 9.
-       01  PESOS-1 		    PIC 9(12) VALUE '543298765432'.
-       01  PESOS-1R REDEFINES PESOS-1 OCCURS 12 TIMES 
-                                PIC 9.
-       01  PESOS-2 		    PIC 9(13) VALUE '6543298765432'.
-       01  PESOS-2R REDEFINES PESOS-2 OCCURS 13 TIMES 
-                                PIC 9. 
+       COPY CNPJTAB.
        01  SOMA-1 	    	PIC 9(5) VALUE 0.
        01  SOMA-2 	    	PIC 9(5) VALUE 0.
        01  RESULT-1 	  	PIC 9(05) VALUE 0.
@@ -36,107 +42,247 @@
        01  WS-IND         	PIC 9(02) VALUE 0.
        01  WS-VRASCII-48  	PIC 9(02) VALUE 0.
        01  WS-NAO-ACHOU-NADA    PIC 9 VALUE 0.
-       01  CNPJ-NRW         PIC 9(05) VALUE 0.  
-
-       01  TAB-ASCII.
-           02 TAB-ALFA-ASCII.
-              10 FILLER   PIC X(03) VALUE "A65".
-              10 FILLER   PIC X(03) VALUE "B66".
-              10 FILLER   PIC X(03) VALUE "C67".
-              10 FILLER   PIC X(03) VALUE "D68".
-              10 FILLER   PIC X(03) VALUE "E69".
-              10 FILLER   PIC X(03) VALUE "F70".
-              10 FILLER   PIC X(03) VALUE "G71".
-              10 FILLER   PIC X(03) VALUE "H72".
-              10 FILLER   PIC X(03) VALUE "I73".
-              10 FILLER   PIC X(03) VALUE "J74".
-              10 FILLER   PIC X(03) VALUE "K75".
-              10 FILLER   PIC X(03) VALUE "L76".
-              10 FILLER   PIC X(03) VALUE "M77".
-              10 FILLER   PIC X(03) VALUE "N78".
-              10 FILLER   PIC X(03) VALUE "O79".
-              10 FILLER   PIC X(03) VALUE "P80".
-              10 FILLER   PIC X(03) VALUE "Q81".
-              10 FILLER   PIC X(03) VALUE "R82".
-              10 FILLER   PIC X(03) VALUE "S83".
-              10 FILLER   PIC X(03) VALUE "T84".
-              10 FILLER   PIC X(03) VALUE "U85".
-              10 FILLER   PIC X(03) VALUE "V86".
-              10 FILLER   PIC X(03) VALUE "W87".
-              10 FILLER   PIC X(03) VALUE "X88".
-              10 FILLER   PIC X(03) VALUE "Y89".
-              10 FILLER   PIC X(03) VALUE "Z90".
-           02 TAB-ALFAR-ASCII-R REDEFINES TAB-ALFA-ASCII  
-                                OCCURS 26 TIMES INDEXED BY IDZ.
-              10 LETRA    PIC X(01).
-              10 VRASCII  PIC 9(02).    
+       01  CNPJ-NRW         PIC 9(05) VALUE 0.
+
+      *    Campos de limpeza do valor digitado: retiram mascara e
+      *    espacos colados ao copiar o CNPJ de e-mail/portal.
+       01  WS-CNPJ-DIGITADO     PIC X(20) VALUE SPACES.
+       01  WS-CNPJ-LIMPO        PIC X(20) VALUE SPACES.
+       01  WS-POS-ORIGEM        PIC 9(02) VALUE 0.
+       01  WS-POS-LIMPO         PIC 9(02) VALUE 0.
+       01  WS-CARACTERE         PIC X(01) VALUE SPACE.
+
+      *    Indicador de rejeicao do registro (mascara invalida ou
+      *    caractere nao mapeado em TAB-ALFAR-ASCII-R).
+       01  WS-REGISTRO-REJEITADO PIC 9 VALUE 0.
+           88 REGISTRO-OK            VALUE 0.
+           88 REGISTRO-REJEITADO     VALUE 1.
+
+      *    CNPJ completo formatado com a mascara XX.XXX.XXX/XXXX-XX.
+       01  CNPJ-MASCARA          PIC X(18) VALUE SPACES.
+
+      *    Trilha de auditoria.
+       01  WS-FS-AUDITORIA       PIC X(02) VALUE '00'.
+       01  WS-DATA-HORA-ATUAL    PIC X(21) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-CNPJ-BASE-12       PIC X(12).
+       01  LK-DIGITO-VERIFICADOR-1 PIC 9.
+       01  LK-DIGITO-VERIFICADOR-2 PIC 9.
+       01  LK-RETORNO            PIC 9.
 
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY 'Digite os 12 primeiros dígitos do CNPJ: '.
            ACCEPT CNPJ-BASE.
-           MOVE FUNCTION UPPER-CASE(CNPJ-BASE) TO CNPJ-BASE-12N
-
-           MOVE 0 TO CNPJ-NRW        
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
-            IF CNPJ-BASE-12NR(I) IS ALPHABETIC
-                MOVE CNPJ-BASE-12NR(I) TO WS-LETRA
-                PERFORM P-SEARCH THRU S-SEARCH
-                MOVE PESOS-1R(I)  TO CNPJ-NRW
-                COMPUTE SOMA-1 = SOMA-1 + (WS-VRASCII-48 * 
-                                 CNPJ-NRW)
-            ELSE
-            MOVE CNPJ-BASE-12NR(I) TO CNPJ-NRW
-            COMPUTE SOMA-1 = SOMA-1 + (PESOS-1R(I) * CNPJ-NRW)
-            END-IF
-           END-PERFORM
+           MOVE CNPJ-BASE TO WS-CNPJ-DIGITADO
 
-           DIVIDE 11 INTO SOMA-1 GIVING RESULT-1 REMAINDER RESTO-1
+           PERFORM CALCULA-DIGITOS THRU FIM-CALCULA-DIGITOS
 
-           IF RESTO-1 < 2 THEN
-               MOVE 0 TO DIGITO-VERIFICADOR-1
+           IF REGISTRO-REJEITADO
+               DISPLAY 'CNPJ REJEITADO - verifique a máscara ou '
+                       'caracteres inválidos informados.'
            ELSE
-               COMPUTE DIGITO-VERIFICADOR-1 = 11 - RESTO-1
+               DISPLAY 'O dígito verificador do CNPJ é: '
+                           DIGITO-VERIFICADOR-1 DIGITO-VERIFICADOR-2
+               DISPLAY 'CNPJ completo: ' CNPJ-MASCARA
+               PERFORM GRAVA-AUDITORIA THRU FIM-GRAVA-AUDITORIA
            END-IF.
 
-           MOVE DIGITO-VERIFICADOR-1 TO DIGITO-13     
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 13
-            IF CNPJ-BASE-13AR(I) IS ALPHABETIC
-                MOVE CNPJ-BASE-13AR(I) TO WS-LETRA
-                PERFORM P-SEARCH THRU S-SEARCH
-                MOVE PESOS-2R(I)  TO CNPJ-NRW
-                COMPUTE SOMA-2 = SOMA-2 + (WS-VRASCII-48 * 
-                                 CNPJ-NRW)
-            ELSE
-            MOVE CNPJ-BASE-13AR(I) TO CNPJ-NRW
-            COMPUTE SOMA-2 = SOMA-2 + (PESOS-2R(I) * CNPJ-NRW)
-            END-IF
-            END-PERFORM.
-           
-           DIVIDE 11 INTO SOMA-2 GIVING RESULT-2 REMAINDER RESTO-2
-
-           IF RESTO-2 < 2 THEN
-               MOVE 0 TO DIGITO-VERIFICADOR-2
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    Ponto de entrada para uso por outros programas (CALL), sem  *
+      *    ACCEPT/DISPLAY/STOP RUN: recebe a base de 12 posicoes e     *
+      *    devolve os dois digitos verificadores e o indicador de      *
+      *    rejeicao.                                                   *
+      *----------------------------------------------------------------*
+       CNPJ-CALC-DV-ENTRY.
+       ENTRY 'CNPJ-CALC-DV' USING LK-CNPJ-BASE-12
+                                   LK-DIGITO-VERIFICADOR-1
+                                   LK-DIGITO-VERIFICADOR-2
+                                   LK-RETORNO.
+           MOVE LK-CNPJ-BASE-12 TO WS-CNPJ-DIGITADO
+
+           PERFORM CALCULA-DIGITOS THRU FIM-CALCULA-DIGITOS
+
+           MOVE DIGITO-VERIFICADOR-1 TO LK-DIGITO-VERIFICADOR-1
+           MOVE DIGITO-VERIFICADOR-2 TO LK-DIGITO-VERIFICADOR-2
+           MOVE WS-REGISTRO-REJEITADO TO LK-RETORNO.
+           GOBACK.
+
+       CALCULA-DIGITOS.
+           MOVE 0 TO SOMA-1 SOMA-2 WS-NAO-ACHOU-NADA
+           MOVE 0 TO WS-REGISTRO-REJEITADO
+           MOVE 0 TO DIGITO-VERIFICADOR-1 DIGITO-VERIFICADOR-2
+
+           PERFORM LIMPAR-CNPJ-DIGITADO THRU FIM-LIMPAR-CNPJ-DIGITADO
+
+           IF REGISTRO-OK
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > 12 OR REGISTRO-REJEITADO
+                   IF CNPJ-BASE-12NR(I) IS ALPHABETIC
+                       MOVE CNPJ-BASE-12NR(I) TO WS-LETRA
+                       PERFORM P-SEARCH THRU S-SEARCH
+                       IF REGISTRO-OK
+                           MOVE PESOS-1R(I)  TO CNPJ-NRW
+                           COMPUTE SOMA-1 = SOMA-1 + (WS-VRASCII-48 *
+                                            CNPJ-NRW)
+                       END-IF
+                   ELSE
+                       MOVE CNPJ-BASE-12NR(I) TO CNPJ-NRW
+                       COMPUTE SOMA-1 = SOMA-1 +
+                               (PESOS-1R(I) * CNPJ-NRW)
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF REGISTRO-OK
+               DIVIDE 11 INTO SOMA-1 GIVING RESULT-1 REMAINDER RESTO-1
+
+               IF RESTO-1 < 2 THEN
+                   MOVE 0 TO DIGITO-VERIFICADOR-1
+               ELSE
+                   COMPUTE DIGITO-VERIFICADOR-1 = 11 - RESTO-1
+               END-IF
+
+               MOVE DIGITO-VERIFICADOR-1 TO DIGITO-13
+           END-IF
+
+           IF REGISTRO-OK
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > 13 OR REGISTRO-REJEITADO
+                   IF CNPJ-BASE-13AR(I) IS ALPHABETIC
+                       MOVE CNPJ-BASE-13AR(I) TO WS-LETRA
+                       PERFORM P-SEARCH THRU S-SEARCH
+                       IF REGISTRO-OK
+                           MOVE PESOS-2R(I)  TO CNPJ-NRW
+                           COMPUTE SOMA-2 = SOMA-2 + (WS-VRASCII-48 *
+                                            CNPJ-NRW)
+                       END-IF
+                   ELSE
+                       MOVE CNPJ-BASE-13AR(I) TO CNPJ-NRW
+                       COMPUTE SOMA-2 = SOMA-2 +
+                               (PESOS-2R(I) * CNPJ-NRW)
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF REGISTRO-OK
+               DIVIDE 11 INTO SOMA-2 GIVING RESULT-2 REMAINDER RESTO-2
+
+               IF RESTO-2 < 2 THEN
+                   MOVE 0 TO DIGITO-VERIFICADOR-2
+               ELSE
+                   COMPUTE DIGITO-VERIFICADOR-2 = 11 - RESTO-2
+               END-IF
+
+               PERFORM MONTA-CNPJ-MASCARA THRU FIM-MONTA-CNPJ-MASCARA
+           END-IF.
+       FIM-CALCULA-DIGITOS.
+           EXIT.
+
+      *    Remove pontos, barra, hifen e espacos do valor digitado e
+      *    valida que restaram exatamente 12 posicoes alfanumericas.
+       LIMPAR-CNPJ-DIGITADO.
+           MOVE SPACES TO WS-CNPJ-LIMPO
+           MOVE 0 TO WS-POS-LIMPO
+           PERFORM VARYING WS-POS-ORIGEM FROM 1 BY 1
+                   UNTIL WS-POS-ORIGEM > 20
+               MOVE WS-CNPJ-DIGITADO(WS-POS-ORIGEM:1) TO WS-CARACTERE
+               IF WS-CARACTERE NOT = SPACE
+                   AND (WS-CARACTERE IS ALPHABETIC OR
+                        WS-CARACTERE IS NUMERIC)
+                   ADD 1 TO WS-POS-LIMPO
+                   IF WS-POS-LIMPO <= 20
+                       MOVE WS-CARACTERE
+                           TO WS-CNPJ-LIMPO(WS-POS-LIMPO:1)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-POS-LIMPO NOT = 12
+               DISPLAY 'CNPJ COM QUANTIDADE DE CARACTERES INVALIDA '
+                       'APOS LIMPEZA DA MASCARA'
+               MOVE 1 TO WS-REGISTRO-REJEITADO
            ELSE
-               COMPUTE DIGITO-VERIFICADOR-2 = 11 - RESTO-2
+               MOVE FUNCTION UPPER-CASE(WS-CNPJ-LIMPO(1:12))
+                   TO CNPJ-BASE-12N
            END-IF.
+       FIM-LIMPAR-CNPJ-DIGITADO.
+           EXIT.
 
-           DISPLAY 'O dígito verificador do CNPJ é: ' 
-                       DIGITO-VERIFICADOR-1 DIGITO-VERIFICADOR-2.
+      *    Monta o CNPJ completo (base + DV1 + DV2) no formato
+      *    XX.XXX.XXX/XXXX-XX para uso em correspondencia e integracoes.
+       MONTA-CNPJ-MASCARA.
+           MOVE SPACES TO CNPJ-MASCARA
+           STRING CNPJ-BASE-12N(1:2) '.'
+                  CNPJ-BASE-12N(3:3) '.'
+                  CNPJ-BASE-12N(6:3) '/'
+                  CNPJ-BASE-12N(9:4) '-'
+                  DIGITO-VERIFICADOR-1
+                  DIGITO-VERIFICADOR-2
+                  DELIMITED BY SIZE INTO CNPJ-MASCARA
+           END-STRING.
+       FIM-MONTA-CNPJ-MASCARA.
+           EXIT.
 
-           STOP RUN.
+      *    Grava no arquivo de auditoria a data/hora, a base informada
+      *    e os digitos calculados, para comprovacao junto a parceiros.
+      *    Qualquer falha de abertura ou gravacao aborta o programa em
+      *    vez de deixar o operador crer que a trilha foi gravada.
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE SPACES TO REG-AUDITORIA
+           OPEN EXTEND ARQ-AUDITORIA
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT ARQ-AUDITORIA
+               IF WS-FS-AUDITORIA NOT = '00'
+                   DISPLAY 'ERRO AO CRIAR CNPJAUDI.TXT - STATUS '
+                           WS-FS-AUDITORIA
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               IF WS-FS-AUDITORIA NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR CNPJAUDI.TXT - STATUS '
+                           WS-FS-AUDITORIA
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           STRING WS-DATA-HORA-ATUAL(1:8) '-'
+                  WS-DATA-HORA-ATUAL(9:6) ' '
+                  CNPJ-BASE-12N ' '
+                  DIGITO-VERIFICADOR-1
+                  DIGITO-VERIFICADOR-2
+                  DELIMITED BY SIZE INTO REG-AUDITORIA
+           END-STRING
+
+           WRITE REG-AUDITORIA
+           IF WS-FS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR CNPJAUDI.TXT - STATUS '
+                       WS-FS-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE ARQ-AUDITORIA.
+       FIM-GRAVA-AUDITORIA.
+           EXIT.
 
-       P-SEARCH. 
+       P-SEARCH.
            SET IDZ TO 1.
-           SEARCH TAB-ALFAR-ASCII-R                  
+           SEARCH TAB-ALFAR-ASCII-R
                   AT END
                     MOVE 1 TO WS-NAO-ACHOU-NADA
                 WHEN LETRA(IDZ) EQUAL WS-LETRA
                      COMPUTE WS-VRASCII-48 = VRASCII(IDZ) - 48
-           END-SEARCH 
+           END-SEARCH
            IF WS-NAO-ACHOU-NADA = 1
               DISPLAY "NÃO ACHOU O CHARACTER " WS-LETRA
+              MOVE 1 TO WS-REGISTRO-REJEITADO
            END-IF.
        S-SEARCH.
            EXIT.
